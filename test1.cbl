@@ -1,38 +1,805 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. test1.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT HELLO-FILE             ASSIGN TO "hello.txt"
-                                         STATUS FILE-STATUS
-                                         LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD  HELLO-FILE.
-            01  FILE-REC                     PIC X(26).
-       WORKING-STORAGE SECTION.
-            01 n   PIC 9(1).
-            01 i   PIC 9(2).
-            01 isum PIC 9(5) VALUE 0.
-            01 FILE-STATUS PIC 9(1).
-            01 FILE-END PIC X(1) VALUE "N".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT HELLO-FILE
-            PERFORM UNTIL FILE-END = "Y"
-                READ HELLO-FILE
-                AT END
-                   MOVE "Y" TO FILE-END
-                END-READ
-                DISPLAY "YOUR NAME IS : " FILE-REC
-                DISPLAY "STATUS :" FILE-STATUS
-            END-PERFORM
-            CLOSE HELLO-FILE
-            STOP RUN.
-       END PROGRAM test1.
+000100******************************************************************
+000200* AUTHOR.     D. KOVACS - APPLICATIONS PROGRAMMING
+000300* INSTALLATION. DATA CONTROL DEPT.
+000400* DATE-WRITTEN. 01/04/2009.
+000500* DATE-COMPILED.
+000600* PURPOSE.    READS THE NAME FILE AND LISTS EACH NAME RECORD
+000700*             ON THE OPERATOR CONSOLE.
+000800* TECTONICS.  cobc
+000900*-----------------------------------------------------------*
+001000* MODIFICATION HISTORY
+001100*-----------------------------------------------------------*
+001200* DATE       INIT  DESCRIPTION
+001300* ---------  ----  ----------------------------------------
+001400* 08/09/26   DK    WIDENED FILE-STATUS TO PIC X(02) AND ADDED
+001500*                  2200-CHECK-FILE-STATUS SO I/O ERRORS ARE
+001600*                  REPORTED INSTEAD OF A TRUNCATED DIGIT.
+001700* 08/09/26   DK    ISUM NOW ACCUMULATES RECORDS READ AND IS
+001800*                  DISPLAYED IN AN END-OF-JOB SUMMARY.  I
+001900*                  TRACKS A RUNNING PROGRESS COUNT DISPLAYED
+002000*                  EVERY 10 RECORDS.  N HOLDS THE REPORT
+002100*                  PAGE SIZE (LINES PER PAGE) FOR USE BY THE
+002200*                  LISTING REPORT ADDED LATER.
+002300* 08/09/26   DK    REPLACED THE FLAT FILE-REC PIC X(26) WITH
+002400*                  THE SHARED NAMEREC COPYBOOK (ID/NAME/DATE
+002500*                  ADDED) SO THE FIELD LAYOUT LIVES IN ONE
+002600*                  PLACE.
+002700* 08/09/26   DK    ADDED REJECT-FILE - BLANK OR NON-ALPHABETIC
+002800*                  NAME RECORDS ARE NOW WRITTEN TO THE REJECT
+002900*                  FILE WITH A REASON CODE INSTEAD OF JUST
+003000*                  BEING DISPLAYED, AND COUNTED IN THE SUMMARY.
+003100* 08/09/26   DK    ADDED A MASTER-FILE MAINTENANCE PASS.  IF
+003200*                  MAINT-FILE TRANSACTIONS ARE PRESENT THEY
+003300*                  ARE APPLIED (ADD/CHANGE/DELETE) TO THE
+003400*                  NAME-MASTER FILE.  LINE SEQUENTIAL HAS NO
+003500*                  IN-PLACE REWRITE, SO CHANGE AND DELETE
+003600*                  APPEND A CORRECTED OR DELETE-FLAGGED
+003700*                  RECORD RATHER THAN UPDATING ONE IN PLACE.
+003800* 08/09/26   DK    ADDED A PERSISTENT AUDIT LOG (AUDIT-FILE).
+003900*                  EVERY RUN APPENDS ONE LINE SHOWING RUN DATE/
+004000*                  TIME, RECORDS READ, FINAL FILE-STATUS, AND
+004100*                  REJECT COUNT SO A PAST RUN CAN BE PROVEN TO
+004200*                  HAVE COMPLETED WITHOUT WATCHING THE CONSOLE.
+004300* 08/09/26   DK    HELLO-FILE-NAME IS NOW ASSIGNED DYNAMICALLY
+004400*                  INSTEAD OF A LITERAL "hello.txt" SO THE SAME
+004500*                  PROGRAM CAN PROCESS DIFFERENT INPUT FILES.
+004600*                  WHEN A FILE-LIST-FILE IS PRESENT IT NAMES A
+004700*                  BATCH OF INPUT FILES TO PROCESS IN ONE RUN,
+004800*                  ONE PER LINE; OTHERWISE THE RUN FALLS BACK TO
+004900*                  THE ORIGINAL SINGLE "hello.txt" BEHAVIOR.
+005000* 08/09/26   DK    ADDED A DUPLICATE-NAME CHECK.  DUP-CHECK-
+005100*                  TABLE REMEMBERS EVERY DISTINCT VALID NAME
+005200*                  SEEN SO FAR THIS RUN (ACROSS ALL INPUT
+005300*                  FILES); A NAME THAT MATCHES ONE ALREADY SEEN
+005400*                  IS COUNTED IN DUP-COUNT AND CALLED OUT
+005500*                  SEPARATELY IN THE END-OF-JOB SUMMARY.
+005600******************************************************************
+005700 IDENTIFICATION DIVISION.
+005800 PROGRAM-ID. TEST1.
+005900 ENVIRONMENT DIVISION.
+006000 INPUT-OUTPUT SECTION.
+006100 FILE-CONTROL.
+006200     SELECT HELLO-FILE              ASSIGN DYNAMIC
+006300                                     HELLO-FILE-NAME
+006400                                     ORGANIZATION LINE SEQUENTIAL
+006500                                     STATUS IS FILE-STATUS.
+006600     SELECT FILE-LIST-FILE          ASSIGN TO "filelist.txt"
+006700                                     ORGANIZATION LINE SEQUENTIAL
+006800                                     STATUS IS FILE-LIST-STATUS.
+006900     SELECT REJECT-FILE             ASSIGN TO "reject.txt"
+007000                                     ORGANIZATION LINE SEQUENTIAL
+007100                                     STATUS IS REJECT-FILE-STATUS.
+007200     SELECT MAINT-FILE               ASSIGN TO "maint.txt"
+007300                                     ORGANIZATION LINE SEQUENTIAL
+007400                                     STATUS IS MAINT-FILE-STATUS.
+007500     SELECT NAME-MASTER              ASSIGN TO "namemast.txt"
+007600                                     ORGANIZATION LINE SEQUENTIAL
+007700                                     STATUS IS NAME-MASTER-STATUS.
+007800     SELECT REPORT-FILE              ASSIGN TO "namerpt.txt"
+007900                                     ORGANIZATION LINE SEQUENTIAL
+008000                                     STATUS IS REPORT-FILE-STATUS.
+008100     SELECT AUDIT-FILE               ASSIGN TO "audit.log"
+008200                                     ORGANIZATION LINE SEQUENTIAL
+008300                                     STATUS IS AUDIT-FILE-STATUS.
+008400 DATA DIVISION.
+008500 FILE SECTION.
+008600 FD  HELLO-FILE
+008610     RECORD IS VARYING IN SIZE FROM 01 TO 132 CHARACTERS
+008620     DEPENDING ON HELLO-RECORD-LENGTH.
+008630* HELLO-FILE-RECORD IS DELIBERATELY WIDER THAN THE 26-BYTE
+008640* NAME-RECORD LAYOUT IT CARRIES, SO A PHYSICAL LINE LONGER
+008650* THAN ONE NAME-RECORD (A MIS-DELIMITED OR MIS-MAPPED UPSTREAM
+008660* EXTRACT) IS STILL READ IN ONE PIECE INSTEAD OF BEING SPLIT
+008670* BY GNUCOBOL INTO SEVERAL FIXED-LENGTH "RECORDS" - AND SO
+008680* HELLO-RECORD-LENGTH REPORTS THE TRUE NUMBER OF BYTES ON THE
+008690* LINE, SINCE A SHORT LINE IS SPACE-PADDED AND RETURNS
+008691* FILE-STATUS "00" JUST LIKE A FULL-LENGTH RECORD WOULD.
+008692 01  HELLO-FILE-RECORD.
+008693     COPY NAMEREC REPLACING
+008694         ==01  NAME-RECORD==  BY  ==05  NAME-RECORD==.
+008695     05  FILLER                      PIC X(106).
+008800 FD  REJECT-FILE.
+008900     COPY REJECTREC.
+009000 FD  MAINT-FILE.
+009100     COPY MAINTREC.
+009200 FD  NAME-MASTER.
+009300     COPY NAMEREC REPLACING
+009400         ==NAME-RECORD==          BY ==MASTER-RECORD==
+009500         ==NAME-REC-ID==          BY ==MASTER-REC-ID==
+009600         ==NAME-REC-NAME==        BY ==MASTER-REC-NAME==
+009700         ==NAME-REC-DATE-ADDED==  BY ==MASTER-REC-DATE-ADDED==.
+009800 FD  REPORT-FILE.
+009900 01  REPORT-LINE                     PIC X(80).
+010000 FD  AUDIT-FILE.
+010100 01  AUDIT-LINE                      PIC X(80).
+010200 FD  FILE-LIST-FILE.
+010300 01  FILE-LIST-RECORD                PIC X(40).
+010400 WORKING-STORAGE SECTION.
+010500 01  N                               PIC 9(01).
+010600*    N = NUMBER OF DETAIL LINES PRINTED PER REPORT PAGE
+010700*    BEFORE THE PAGE HEADER IS RE-PRINTED (SEE 5000-PRINT-
+010800*    HEADER).  SET IN 1000-INITIALIZE.
+010900 01  I                               PIC 9(02) VALUE ZERO.
+011000*    I = RUNNING PROGRESS COUNT, RESET TO 0 ON OVERFLOW SO IT
+011010*    STAYS ALIGNED ON TRUE MULTIPLES OF TEN NO MATTER HOW MANY
+011020*    TIMES IT WRAPS OVER A LONG RUN.  EXPLICIT VALUE ZERO IS
+011030*    REQUIRED HERE - UNDER THIS DIALECT A NUMERIC ITEM WITH NO
+011040*    VALUE CLAUSE IS NOT GUARANTEED TO START AT A USABLE ZERO.
+011100 01  ISUM                            PIC 9(05) VALUE ZERO.
+011200*    ISUM = TOTAL NAME RECORDS READ THIS RUN.
+011210 01  HELLO-RECORD-LENGTH             PIC 9(03) COMP.
+011220     88  HELLO-RECORD-LENGTH-VALID   VALUE 26.
+011230*    HELLO-RECORD-LENGTH = ACTUAL NUMBER OF BYTES GNUCOBOL READ
+011240*    FOR THE PHYSICAL LINE JUST READ FROM HELLO-FILE - COMPARED
+011250*    AGAINST THE 26-BYTE NAME-RECORD LENGTH IN 2400-VALIDATE-
+011260*    RECORD TO CATCH BOTH SHORT AND LONG PHYSICAL LINES, SINCE
+011270*    FILE-STATUS ALONE DOES NOT RELIABLY FLAG EITHER CASE FOR A
+011280*    LINE SEQUENTIAL FILE.
+011300 01  FILE-STATUS                     PIC X(02).
+011400     88  FILE-STATUS-OK              VALUE "00".
+011500     88  FILE-STATUS-EOF             VALUE "10".
+011550     88  FILE-STATUS-LENGTH-MISMATCH VALUES "04" "06" "09".
+011600     88  FILE-STATUS-NOT-FOUND       VALUE "35".
+011700 01  FILE-END                        PIC X(01) VALUE "N".
+011800     88  END-OF-HELLO-FILE           VALUE "Y".
+011900 01  HELLO-FILE-NAME                 PIC X(40).
+012000*    HELLO-FILE-NAME = NAME OF THE INPUT FILE CURRENTLY BEING
+012100*    PROCESSED.  DEFAULTED TO "hello.txt" WHEN NO FILE-LIST-
+012200*    FILE IS PRESENT, OR LOADED FROM FILE-LIST-FILE ONE LINE
+012300*    AT A TIME WHEN A LIST OF INPUT FILES IS SUPPLIED.
+012400 01  FILE-LIST-STATUS                PIC X(02).
+012500     88  FILE-LIST-STATUS-OK         VALUE "00".
+012600     88  FILE-LIST-STATUS-EOF        VALUE "10".
+012700     88  FILE-LIST-NOT-FOUND         VALUE "35".
+012800 01  FILE-LIST-END                   PIC X(01) VALUE "N".
+012900     88  END-OF-FILE-LIST            VALUE "Y".
+013000 01  INPUT-FILE-COUNT                PIC 9(03) VALUE ZERO.
+013100*    INPUT-FILE-COUNT = TOTAL NUMBER OF INPUT FILES PROCESSED
+013200*    THIS RUN (NORMALLY 1 UNLESS A FILE-LIST-FILE IS SUPPLIED).
+013210 01  INPUT-SOURCE-SWITCH             PIC X(01).
+013220     88  INPUT-FROM-FILE-LIST        VALUE "Y".
+013230     88  INPUT-FROM-DEFAULT          VALUE "N".
+013240*    INPUT-SOURCE-SWITCH TELLS 2050-PROCESS-ONE-FILE WHETHER
+013250*    HELLO-FILE-NAME CAME FROM FILE-LIST-FILE (A MISSING ENTRY
+013260*    IS LOGGED AND SKIPPED - A BATCH OF EXTRACTS MAY LEGITIMATELY
+013270*    HAVE FEWER FILES SOME DAYS) OR IS THE SOLE DEFAULT
+013280*    "hello.txt" INPUT (A MISSING SOLE INPUT FILE IS FATAL, THE
+013290*    SAME AS BEFORE FILE-LIST-FILE SUPPORT WAS ADDED).
+013300 01  PROGRESS-QUOTIENT               PIC 9(02) COMP.
+013400 01  PROGRESS-REMAINDER              PIC 9(02) COMP.
+013500 01  REJECT-FILE-STATUS              PIC X(02).
+013600     88  REJECT-FILE-STATUS-OK       VALUE "00".
+013700 01  REJECT-COUNT                    PIC 9(05) VALUE ZERO.
+013800*    REJECT-COUNT = TOTAL RECORDS ROUTED TO THE REJECT FILE.
+013900 01  VALID-RECORD-SWITCH             PIC X(01).
+014000     88  VALID-RECORD                VALUE "Y".
+014100     88  INVALID-RECORD              VALUE "N".
+014200 01  MAINT-FILE-STATUS               PIC X(02).
+014300     88  MAINT-FILE-STATUS-OK        VALUE "00".
+014400     88  MAINT-FILE-STATUS-EOF       VALUE "10".
+014500     88  MAINT-FILE-NOT-FOUND        VALUE "35".
+014600 01  NAME-MASTER-STATUS              PIC X(02).
+014700     88  NAME-MASTER-STATUS-OK       VALUE "00".
+014800     88  NAME-MASTER-NOT-FOUND       VALUE "35".
+014900 01  MAINT-END                       PIC X(01) VALUE "N".
+015000     88  END-OF-MAINT-FILE           VALUE "Y".
+015100 01  MAINT-AVAILABLE-SWITCH          PIC X(01) VALUE "N".
+015200     88  MAINT-FILE-AVAILABLE        VALUE "Y".
+015300 01  MAINT-COUNT                     PIC 9(05) VALUE ZERO.
+015400*    MAINT-COUNT = TOTAL MAINTENANCE TRANSACTIONS APPLIED
+015500*    TO THE NAME-MASTER FILE THIS RUN.
+015600 01  REPORT-FILE-STATUS              PIC X(02).
+015700     88  REPORT-FILE-STATUS-OK       VALUE "00".
+015800 01  REPORT-PAGE-COUNT               PIC 9(03) VALUE ZERO.
+015900 01  REPORT-LINE-COUNT               PIC 9(02) VALUE ZERO.
+016000 01  RUN-DATE-RAW                    PIC 9(06).
+016100*    RUN-DATE-RAW = RUN DATE FROM THE SYSTEM CLOCK, YYMMDD.
+016200 01  RUN-DATE-DISPLAY                PIC X(08).
+016300*    RUN-DATE-DISPLAY = RUN-DATE-RAW REFORMATTED MM/DD/YY
+016400*    FOR THE REPORT PAGE HEADER AND THE AUDIT LOG.
+016500 01  RUN-TIME-RAW                    PIC 9(08).
+016600*    RUN-TIME-RAW = RUN TIME FROM THE SYSTEM CLOCK, HHMMSSHH.
+016700 01  RUN-TIME-DISPLAY                PIC X(08).
+016800*    RUN-TIME-DISPLAY = RUN-TIME-RAW REFORMATTED HH:MM:SS
+016900*    FOR THE AUDIT LOG.
+017000 01  AUDIT-FILE-STATUS               PIC X(02).
+017100     88  AUDIT-FILE-STATUS-OK        VALUE "00".
+017200     88  AUDIT-FILE-NOT-FOUND        VALUE "35".
+017300 01  DUP-CHECK-TABLE.
+017400     05  DUP-CHECK-ENTRY             PIC X(15)
+017500                                     OCCURS 500 TIMES
+017600                                     INDEXED BY DUP-IDX.
+017700*    DUP-CHECK-TABLE HOLDS EVERY DISTINCT VALID NAME SEEN SO
+017800*    FAR THIS RUN (ACROSS ALL INPUT FILES) SO 2450-CHECK-
+017900*    DUPLICATE-NAME CAN TELL A REPEATED NAME FROM A NEW ONE.
+018000*    500 ENTRIES IS MORE THAN A DAILY EXTRACT HAS EVER HELD -
+018100*    SEE THE NOTE IN 2450-CHECK-DUPLICATE-NAME FOR WHAT HAPPENS
+018200*    IF THAT EVER CHANGES.
+018300 01  DUP-TABLE-COUNT                 PIC 9(03) COMP VALUE ZERO.
+018400 01  DUP-COUNT                       PIC 9(05) VALUE ZERO.
+018500*    DUP-COUNT = TOTAL VALID RECORDS WHOSE NAME MATCHED ONE
+018600*    ALREADY READ EARLIER IN THIS RUN.
+018700 01  DUP-FOUND-SWITCH                PIC X(01).
+018800     88  DUPLICATE-NAME-FOUND        VALUE "Y".
+018900     88  DUPLICATE-NAME-NOT-FOUND    VALUE "N".
+019000******************************************************************
+019100 PROCEDURE DIVISION.
+019200******************************************************************
+019300* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE PROGRAM.
+019400******************************************************************
+019500 0000-MAINLINE.
+019600     PERFORM 1000-INITIALIZE
+019700         THRU 1000-EXIT
+019800     PERFORM 1500-PROCESS-INPUT-FILES
+019900         THRU 1500-EXIT
+020000     PERFORM 3000-MAINTAIN-MASTER
+020100         THRU 3000-EXIT
+020200     PERFORM 8000-PRINT-SUMMARY
+020300         THRU 8000-EXIT
+020400     PERFORM 8500-WRITE-AUDIT-LOG
+020500         THRU 8500-EXIT
+020600     PERFORM 9000-TERMINATE
+020700         THRU 9000-EXIT
+020800     STOP RUN.
+020900******************************************************************
+021000* 1000-INITIALIZE - SETS THE REPORT PAGE SIZE, COMPUTES THE RUN
+021100*                   DATE FOR THE REPORT AND AUDIT LOG, AND OPENS
+021200*                   THE REJECT FILE AND LISTING REPORT (WITH ITS
+021300*                   FIRST PAGE HEADER) BEFORE ANY INPUT FILE IS
+021400*                   READ.
+021500******************************************************************
+021600 1000-INITIALIZE.
+021700     MOVE 9 TO N
+021800     DISPLAY "TEST1 - REPORT PAGE SIZE SET TO " N " LINES"
+021900     ACCEPT RUN-DATE-RAW FROM DATE
+022000     MOVE RUN-DATE-RAW(3:2) TO RUN-DATE-DISPLAY(1:2)
+022100     MOVE "/" TO RUN-DATE-DISPLAY(3:1)
+022200     MOVE RUN-DATE-RAW(5:2) TO RUN-DATE-DISPLAY(4:2)
+022300     MOVE "/" TO RUN-DATE-DISPLAY(6:1)
+022400     MOVE RUN-DATE-RAW(1:2) TO RUN-DATE-DISPLAY(7:2)
+022500     OPEN OUTPUT REJECT-FILE
+022600     OPEN OUTPUT REPORT-FILE
+022700     PERFORM 5000-PRINT-HEADER
+022800         THRU 5000-EXIT.
+022900 1000-EXIT.
+023000     EXIT.
+023100******************************************************************
+023200* 1500-PROCESS-INPUT-FILES - DRIVES THE LISTING/VALIDATION PASS
+023300*                            OVER ONE OR MORE INPUT FILES.  IF
+023400*                            FILE-LIST-FILE IS PRESENT IT NAMES
+023500*                            ONE INPUT FILE PER LINE TO BE
+023600*                            PROCESSED IN TURN; OTHERWISE THE RUN
+023700*                            FALLS BACK TO THE SINGLE TRADITIONAL
+023800*                            "hello.txt" INPUT FILE.
+023900******************************************************************
+024000 1500-PROCESS-INPUT-FILES.
+024100     OPEN INPUT FILE-LIST-FILE
+024200     IF FILE-LIST-NOT-FOUND
+024300         DISPLAY "TEST1 - NO FILE LIST PRESENT, DEFAULTING TO "
+024400             "HELLO.TXT"
+024450         MOVE "N" TO INPUT-SOURCE-SWITCH
+024500         MOVE "hello.txt" TO HELLO-FILE-NAME
+024600         PERFORM 2050-PROCESS-ONE-FILE
+024700             THRU 2050-EXIT
+024800     ELSE
+024900         IF NOT FILE-LIST-STATUS-OK
+025000             DISPLAY "TEST1 - I/O ERROR ON FILE-LIST-FILE, "
+025100                 "STATUS = " FILE-LIST-STATUS
+025200             MOVE 8 TO RETURN-CODE
+025300         ELSE
+025400             PERFORM 1600-READ-FILE-LIST
+025500                 THRU 1600-EXIT
+025600                 UNTIL END-OF-FILE-LIST
+025700             CLOSE FILE-LIST-FILE
+025800         END-IF
+025900     END-IF.
+026000 1500-EXIT.
+026100     EXIT.
+026200******************************************************************
+026300* 1600-READ-FILE-LIST - READS ONE INPUT FILE NAME FROM THE FILE
+026400*                       LIST AND PROCESSES THAT FILE.
+026500******************************************************************
+026600 1600-READ-FILE-LIST.
+026700     READ FILE-LIST-FILE
+026800         AT END
+026900             MOVE "Y" TO FILE-LIST-END
+027000     END-READ
+027100     IF FILE-LIST-STATUS-OK OR FILE-LIST-STATUS-EOF
+027200         CONTINUE
+027300     ELSE
+027400         DISPLAY "TEST1 - I/O ERROR ON FILE-LIST-FILE, STATUS = "
+027500             FILE-LIST-STATUS
+027600         MOVE "Y" TO FILE-LIST-END
+027700         MOVE 8 TO RETURN-CODE
+027800     END-IF
+027900     IF NOT END-OF-FILE-LIST
+027950         MOVE "Y" TO INPUT-SOURCE-SWITCH
+028000         MOVE FILE-LIST-RECORD TO HELLO-FILE-NAME
+028100         PERFORM 2050-PROCESS-ONE-FILE
+028200             THRU 2050-EXIT
+028300     END-IF.
+028400 1600-EXIT.
+028500     EXIT.
+028600******************************************************************
+028700* 2050-PROCESS-ONE-FILE - OPENS ONE INPUT FILE NAMED BY
+028800*                         HELLO-FILE-NAME AND RUNS THE LISTING/
+028900*                         VALIDATION PASS OVER IT.  A FILE NAMED
+028920*                         BY FILE-LIST-FILE THAT TURNS OUT TO BE
+028940*                         MISSING IS LOGGED AND SKIPPED RATHER
+029000*                         THAN FAILING THE WHOLE RUN, SINCE A
+029100*                         BATCH OF EXTRACTS MAY LEGITIMATELY
+029200*                         HAVE FEWER FILES PRESENT SOME DAYS.
+029300*                         THE SOLE DEFAULT "hello.txt" INPUT IS
+029320*                         NOT GIVEN THAT LENIENCY - IF IT IS
+029340*                         MISSING THERE IS NO OTHER INPUT FOR
+029360*                         THIS RUN, SO IT IS STILL A FATAL ERROR
+029380*                         VIA 2200-CHECK-FILE-STATUS, THE SAME
+029390*                         AS BEFORE FILE-LIST-FILE WAS ADDED.
+029400******************************************************************
+029500 2050-PROCESS-ONE-FILE.
+029600     MOVE "N" TO FILE-END
+029700     OPEN INPUT HELLO-FILE
+029800     IF FILE-STATUS-NOT-FOUND AND INPUT-FROM-FILE-LIST
+029900         DISPLAY "TEST1 - INPUT FILE NOT FOUND, SKIPPED: "
+030000             HELLO-FILE-NAME
+030100     ELSE
+030200         PERFORM 2200-CHECK-FILE-STATUS
+030300             THRU 2200-EXIT
+030400         IF NOT END-OF-HELLO-FILE
+030500             ADD 1 TO INPUT-FILE-COUNT
+030600             DISPLAY "TEST1 - PROCESSING INPUT FILE: "
+030700                 HELLO-FILE-NAME
+030800             PERFORM 2000-PROCESS-HELLO-FILE
+030900                 THRU 2000-EXIT
+031000             CLOSE HELLO-FILE
+031100         END-IF
+031200     END-IF.
+031300 2050-EXIT.
+031400     EXIT.
+031500******************************************************************
+031600* 2000-PROCESS-HELLO-FILE - READS AND DISPLAYS EACH NAME RECORD
+031700*                           UNTIL END OF FILE OR AN I/O ERROR.
+031800******************************************************************
+031900 2000-PROCESS-HELLO-FILE.
+032000     PERFORM 2100-READ-HELLO-FILE
+032100         THRU 2100-EXIT
+032200         UNTIL END-OF-HELLO-FILE.
+032300 2000-EXIT.
+032400     EXIT.
+032500******************************************************************
+032600* 2100-READ-HELLO-FILE - READS ONE NAME RECORD, UPDATES THE
+032700*                        RECORD COUNTERS, AND PRINTS IT ON THE
+032800*                        LISTING REPORT (OR ROUTES IT TO THE
+032900*                        REJECT FILE IF IT FAILS VALIDATION).
+033000******************************************************************
+033100 2100-READ-HELLO-FILE.
+033200     READ HELLO-FILE
+033300         AT END
+033400             MOVE "Y" TO FILE-END
+033500     END-READ
+033600     PERFORM 2200-CHECK-FILE-STATUS
+033700         THRU 2200-EXIT
+033800     IF NOT END-OF-HELLO-FILE
+033900         ADD 1 TO ISUM
+034000         ADD 1 TO I
+034100             ON SIZE ERROR
+034200                 MOVE 0 TO I
+034300         END-ADD
+034400         PERFORM 2400-VALIDATE-RECORD
+034500             THRU 2400-EXIT
+034600         IF VALID-RECORD
+034700             PERFORM 2450-CHECK-DUPLICATE-NAME
+034800                 THRU 2450-EXIT
+034900             PERFORM 5100-PRINT-DETAIL-LINE
+035000                 THRU 5100-EXIT
+035100         ELSE
+035200             PERFORM 2500-WRITE-REJECT
+035300                 THRU 2500-EXIT
+035400         END-IF
+035500         PERFORM 2300-SHOW-PROGRESS
+035600             THRU 2300-EXIT
+035700     END-IF.
+035800 2100-EXIT.
+035900     EXIT.
+036000******************************************************************
+036100* 2200-CHECK-FILE-STATUS - VALIDATES FILE-STATUS AFTER EVERY
+036200*                          OPEN/READ AGAINST HELLO-FILE.  "00"
+036300*                          (SUCCESSFUL) AND "10" (END OF FILE)
+036350*                          ARE THE NORMAL CASE - A PHYSICAL LINE
+036360*                          THAT DOES NOT MATCH THE 26-BYTE
+036370*                          NAME-RECORD LAYOUT STILL COMES BACK
+036380*                          "00" AS LONG AS IT FITS INSIDE
+036385*                          HELLO-FILE-RECORD, AND IS CAUGHT BY
+036387*                          THE EXPLICIT LENGTH CHECK IN 2400-
+036389*                          VALIDATE-RECORD INSTEAD.  "04"/"06"/
+036390*                          "09" ARE LEFT FOR 2100-READ-HELLO-
+036391*                          FILE TO HANDLE AS WELL, FOR THE RARE
+036392*                          LINE TOO LONG EVEN FOR THAT BUFFER -
+036395*                          EITHER WAY A LENGTH MISMATCH IS A
+036396*                          DATA-QUALITY PROBLEM WITH ONE RECORD,
+036397*                          NOT A DISK FAILURE, SO IT IS ROUTED
+036398*                          TO THE REJECT FILE INSTEAD OF
+036399*                          ABORTING THE WHOLE INPUT FILE.  ANY
+036400*                          OTHER STATUS IS TREATED AS A FATAL
+036401*                          I/O ERROR.
+036600******************************************************************
+036700 2200-CHECK-FILE-STATUS.
+036800     IF FILE-STATUS-OK OR FILE-STATUS-EOF
+036850         OR FILE-STATUS-LENGTH-MISMATCH
+036900         CONTINUE
+037000     ELSE
+037100         DISPLAY "TEST1 - I/O ERROR ON HELLO-FILE, STATUS = "
+037200             FILE-STATUS
+037300         MOVE "Y" TO FILE-END
+037400         MOVE 8 TO RETURN-CODE
+037500     END-IF.
+037600 2200-EXIT.
+037700     EXIT.
+037800******************************************************************
+037900* 2300-SHOW-PROGRESS - DISPLAYS A PROGRESS LINE EVERY TIME THE
+038000*                      RUNNING COUNT I HITS A ROUND NUMBER
+038100*                      (A MULTIPLE OF 10) SO A LARGE FILE
+038200*                      DOES NOT RUN SILENTLY.
+038300******************************************************************
+038400 2300-SHOW-PROGRESS.
+038500     DIVIDE I BY 10 GIVING PROGRESS-QUOTIENT
+038600         REMAINDER PROGRESS-REMAINDER
+038700     IF PROGRESS-REMAINDER = 0
+038800         DISPLAY "TEST1 - PROGRESS: " ISUM " RECORDS READ"
+038900     END-IF.
+039000 2300-EXIT.
+039100     EXIT.
+039200******************************************************************
+039300* 2400-VALIDATE-RECORD - REJECTS A RECORD WHOSE NAME FIELD IS
+039400*                        BLANK OR CONTAINS NON-NAME (NON-
+039410*                        ALPHABETIC) CHARACTERS, OR WHOSE LENGTH
+039420*                        DID NOT MATCH THE NAME-RECORD LAYOUT.
+039430*                        A LENGTH MISMATCH IS DETECTED TWO WAYS -
+039440*                        HELLO-RECORD-LENGTH (THE TRUE NUMBER OF
+039442*                        BYTES GNUCOBOL READ FOR THE PHYSICAL
+039444*                        LINE) NOT EQUAL TO 26 CATCHES BOTH SHORT
+039446*                        LINES AND LONG LINES THAT STILL FIT
+039448*                        INSIDE HELLO-FILE-RECORD, WHILE
+039450*                        FILE-STATUS-LENGTH-MISMATCH CATCHES THE
+039452*                        RARE LINE TOO LONG EVEN FOR THAT BUFFER.
+039454*                        EITHER CHECK IS MADE FIRST SINCE THE
+039456*                        RECORD'S FIELDS CANNOT BE TRUSTED WHEN
+039460*                        GNUCOBOL COULD NOT READ A FULL RECORD.
+039600******************************************************************
+039700 2400-VALIDATE-RECORD.
+039750     IF FILE-STATUS-LENGTH-MISMATCH
+039752         OR NOT HELLO-RECORD-LENGTH-VALID
+039760         MOVE "N" TO VALID-RECORD-SWITCH
+039770         MOVE "03" TO REJECT-REASON-CODE
+039780     ELSE
+039800         MOVE "Y" TO VALID-RECORD-SWITCH
+039900         IF NAME-REC-NAME = SPACES
+040000             MOVE "N" TO VALID-RECORD-SWITCH
+040100             MOVE "01" TO REJECT-REASON-CODE
+040200         ELSE
+040300             IF NAME-REC-NAME NOT ALPHABETIC
+040400                 MOVE "N" TO VALID-RECORD-SWITCH
+040500                 MOVE "02" TO REJECT-REASON-CODE
+040600             END-IF
+040700         END-IF
+040750     END-IF.
+040800 2400-EXIT.
+040900     EXIT.
+041000******************************************************************
+041100* 2450-CHECK-DUPLICATE-NAME - FLAGS A VALID RECORD WHOSE NAME
+041200*                             MATCHES ONE ALREADY READ EARLIER
+041300*                             IN THIS RUN.  THE FIRST OCCURRENCE
+041400*                             OF A NAME IS ADDED TO DUP-CHECK-
+041500*                             TABLE; EVERY REPEAT AFTER THAT IS
+041600*                             COUNTED IN DUP-COUNT FOR THE END-
+041700*                             OF-JOB SUMMARY.
+041800******************************************************************
+041900 2450-CHECK-DUPLICATE-NAME.
+042000     MOVE "N" TO DUP-FOUND-SWITCH
+042100     PERFORM 2460-SEARCH-DUP-TABLE
+042200         THRU 2460-EXIT
+042300         VARYING DUP-IDX FROM 1 BY 1
+042400         UNTIL DUP-IDX > DUP-TABLE-COUNT
+042500             OR DUPLICATE-NAME-FOUND
+042600     IF DUPLICATE-NAME-FOUND
+042700         ADD 1 TO DUP-COUNT
+042800     ELSE
+042900         IF DUP-TABLE-COUNT < 500
+043000             ADD 1 TO DUP-TABLE-COUNT
+043100             MOVE NAME-REC-NAME
+043200                 TO DUP-CHECK-ENTRY(DUP-TABLE-COUNT)
+043300         END-IF
+043400     END-IF.
+043500 2450-EXIT.
+043600     EXIT.
+043700******************************************************************
+043800* 2460-SEARCH-DUP-TABLE - COMPARES THE CURRENT NAME AGAINST ONE
+043900*                         ENTRY IN DUP-CHECK-TABLE.  PERFORMED
+044000*                         REPEATEDLY BY 2450-CHECK-DUPLICATE-NAME
+044100*                         UNTIL A MATCH IS FOUND OR THE TABLE IS
+044200*                         EXHAUSTED.
+044300******************************************************************
+044400 2460-SEARCH-DUP-TABLE.
+044500     IF NAME-REC-NAME = DUP-CHECK-ENTRY(DUP-IDX)
+044600         MOVE "Y" TO DUP-FOUND-SWITCH
+044700     END-IF.
+044800 2460-EXIT.
+044900     EXIT.
+045000******************************************************************
+045100* 2500-WRITE-REJECT - WRITES THE REJECTED RECORD AND ITS REASON
+045200*                     CODE TO THE REJECT FILE AND COUNTS IT.
+045300******************************************************************
+045400 2500-WRITE-REJECT.
+045500     MOVE NAME-REC-ID    TO REJECT-REC-ID
+045600     MOVE NAME-REC-NAME  TO REJECT-REC-NAME
+045700     MOVE NAME-REC-DATE-ADDED
+045800                         TO REJECT-REC-DATE-ADDED
+045900     WRITE REJECT-RECORD
+046000     IF NOT REJECT-FILE-STATUS-OK
+046100         DISPLAY "TEST1 - I/O ERROR ON REJECT-FILE, STATUS = "
+046200             REJECT-FILE-STATUS
+046300         MOVE 8 TO RETURN-CODE
+046400     END-IF
+046500     ADD 1 TO REJECT-COUNT.
+046600 2500-EXIT.
+046700     EXIT.
+046800******************************************************************
+046900* 5000-PRINT-HEADER - STARTS A NEW REPORT PAGE: BUMPS THE PAGE
+047000*                     COUNT, RESETS THE LINE COUNT, AND WRITES
+047100*                     THE PAGE HEADING AND COLUMN HEADINGS.
+047200******************************************************************
+047300 5000-PRINT-HEADER.
+047400     ADD 1 TO REPORT-PAGE-COUNT
+047500     MOVE ZERO TO REPORT-LINE-COUNT
+047600     MOVE SPACES TO REPORT-LINE
+047700     STRING "TEST1 NAME FILE LISTING" DELIMITED BY SIZE
+047800         INTO REPORT-LINE
+047900     END-STRING
+048000     WRITE REPORT-LINE
+048100     MOVE SPACES TO REPORT-LINE
+048200     STRING "RUN DATE: " DELIMITED BY SIZE
+048300         RUN-DATE-DISPLAY DELIMITED BY SIZE
+048400         "   PAGE: " DELIMITED BY SIZE
+048500         REPORT-PAGE-COUNT DELIMITED BY SIZE
+048600         INTO REPORT-LINE
+048700     END-STRING
+048800     WRITE REPORT-LINE
+048900     MOVE SPACES TO REPORT-LINE
+049000     WRITE REPORT-LINE
+049100     MOVE SPACES TO REPORT-LINE
+049200     STRING "ID     NAME             DATE ADDED" DELIMITED BY SIZE
+049300         INTO REPORT-LINE
+049400     END-STRING
+049500     WRITE REPORT-LINE
+049600     MOVE SPACES TO REPORT-LINE
+049700     WRITE REPORT-LINE
+049800     IF NOT REPORT-FILE-STATUS-OK
+049900         DISPLAY "TEST1 - I/O ERROR ON REPORT-FILE, STATUS = "
+050000             REPORT-FILE-STATUS
+050100         MOVE 8 TO RETURN-CODE
+050200     END-IF.
+050300 5000-EXIT.
+050400     EXIT.
+050500******************************************************************
+050600* 5100-PRINT-DETAIL-LINE - PRINTS ONE NAME RECORD ON THE
+050700*                          LISTING REPORT, BREAKING TO A NEW
+050800*                          PAGE AND RE-PRINTING THE HEADER
+050900*                          EVERY N DETAIL LINES.
+051000******************************************************************
+051100 5100-PRINT-DETAIL-LINE.
+051200     IF REPORT-LINE-COUNT >= N
+051300         PERFORM 5000-PRINT-HEADER
+051400             THRU 5000-EXIT
+051500     END-IF
+051600     MOVE SPACES TO REPORT-LINE
+051700     STRING NAME-REC-ID  DELIMITED BY SIZE
+051800         "  " DELIMITED BY SIZE
+051900         NAME-REC-NAME   DELIMITED BY SIZE
+052000         " " DELIMITED BY SIZE
+052100         NAME-REC-DATE-ADDED DELIMITED BY SIZE
+052200         INTO REPORT-LINE
+052300     END-STRING
+052400     WRITE REPORT-LINE
+052500     IF NOT REPORT-FILE-STATUS-OK
+052600         DISPLAY "TEST1 - I/O ERROR ON REPORT-FILE, STATUS = "
+052700             REPORT-FILE-STATUS
+052800         MOVE 8 TO RETURN-CODE
+052900     END-IF
+053000     ADD 1 TO REPORT-LINE-COUNT.
+053100 5100-EXIT.
+053200     EXIT.
+053300******************************************************************
+053400* 3000-MAINTAIN-MASTER - APPLIES ANY WAITING MAINTENANCE
+053500*                        TRANSACTIONS (ADD/CHANGE/DELETE) TO
+053600*                        THE NAME-MASTER FILE.  MAINT-FILE IS
+053700*                        OPTIONAL - IF IT DOES NOT EXIST THIS
+053800*                        RUN SIMPLY SKIPS MAINTENANCE.
+053900******************************************************************
+054000 3000-MAINTAIN-MASTER.
+054100     OPEN INPUT MAINT-FILE
+054200     IF MAINT-FILE-NOT-FOUND
+054300         DISPLAY "TEST1 - NO MAINTENANCE TRANSACTIONS THIS RUN"
+054400     ELSE
+054500         IF NOT MAINT-FILE-STATUS-OK
+054600             DISPLAY "TEST1 - I/O ERROR ON MAINT-FILE, STATUS = "
+054700                 MAINT-FILE-STATUS
+054800             MOVE 8 TO RETURN-CODE
+054900         ELSE
+055000             MOVE "Y" TO MAINT-AVAILABLE-SWITCH
+055100             PERFORM 3100-OPEN-NAME-MASTER
+055200                 THRU 3100-EXIT
+055300             PERFORM 3200-READ-MAINT-RECORD
+055400                 THRU 3200-EXIT
+055500                 UNTIL END-OF-MAINT-FILE
+055600             CLOSE MAINT-FILE
+055700             CLOSE NAME-MASTER
+055800         END-IF
+055900     END-IF.
+056000 3000-EXIT.
+056100     EXIT.
+056200******************************************************************
+056300* 3100-OPEN-NAME-MASTER - OPENS NAME-MASTER FOR EXTEND (APPEND)
+056400*                         SO MAINTENANCE TRANSACTIONS ARE ADDED
+056500*                         TO THE END OF THE FILE, FALLING BACK
+056600*                         TO OUTPUT THE FIRST TIME THE MASTER
+056700*                         DOES NOT YET EXIST.
+056800******************************************************************
+056900 3100-OPEN-NAME-MASTER.
+057000     OPEN EXTEND NAME-MASTER
+057100     IF NAME-MASTER-NOT-FOUND
+057200         OPEN OUTPUT NAME-MASTER
+057300     END-IF
+057400     IF NOT NAME-MASTER-STATUS-OK
+057500         DISPLAY "TEST1 - I/O ERROR ON NAME-MASTER, STATUS = "
+057600             NAME-MASTER-STATUS
+057700         MOVE 8 TO RETURN-CODE
+057800     END-IF.
+057900 3100-EXIT.
+058000     EXIT.
+058100******************************************************************
+058200* 3200-READ-MAINT-RECORD - READS ONE MAINTENANCE TRANSACTION
+058300*                          AND APPLIES IT TO NAME-MASTER.
+058400******************************************************************
+058500 3200-READ-MAINT-RECORD.
+058600     READ MAINT-FILE
+058700         AT END
+058800             MOVE "Y" TO MAINT-END
+058900     END-READ
+059000     IF MAINT-FILE-STATUS-OK OR MAINT-FILE-STATUS-EOF
+059100         CONTINUE
+059200     ELSE
+059300         DISPLAY "TEST1 - I/O ERROR ON MAINT-FILE, STATUS = "
+059400             MAINT-FILE-STATUS
+059500         MOVE "Y" TO MAINT-END
+059600         MOVE 8 TO RETURN-CODE
+059700     END-IF
+059800     IF NOT END-OF-MAINT-FILE
+059900         PERFORM 3300-APPLY-TRANSACTION
+060000             THRU 3300-EXIT
+060100     END-IF.
+060200 3200-EXIT.
+060300     EXIT.
+060400******************************************************************
+060500* 3300-APPLY-TRANSACTION - BUILDS THE NAME-MASTER RECORD FOR
+060600*                          ONE TRANSACTION AND WRITES IT.  A
+060700*                          DELETE IS APPLIED AS A LOGICAL
+060800*                          DELETE-FLAGGED RECORD SINCE LINE
+060900*                          SEQUENTIAL FILES HAVE NO IN-PLACE
+061000*                          REWRITE OR DELETE.
+061100******************************************************************
+061200 3300-APPLY-TRANSACTION.
+061300     MOVE MAINT-REC-ID          TO MASTER-REC-ID
+061400     MOVE MAINT-REC-DATE-ADDED  TO MASTER-REC-DATE-ADDED
+061500     IF MAINT-ACTION-DELETE
+061600         MOVE "**DELETED**" TO MASTER-REC-NAME
+061700     ELSE
+061800         MOVE MAINT-REC-NAME TO MASTER-REC-NAME
+061900     END-IF
+062000     WRITE MASTER-RECORD
+062100     IF NOT NAME-MASTER-STATUS-OK
+062200         DISPLAY "TEST1 - I/O ERROR ON NAME-MASTER, STATUS = "
+062300             NAME-MASTER-STATUS
+062400         MOVE 8 TO RETURN-CODE
+062500     END-IF
+062600     ADD 1 TO MAINT-COUNT.
+062700 3300-EXIT.
+062800     EXIT.
+062900******************************************************************
+063000* 8000-PRINT-SUMMARY - DISPLAYS THE END-OF-JOB RECORD COUNT AND
+063100*                      WRITES THE MATCHING TOTALS PAGE TO THE
+063200*                      LISTING REPORT.  RETURN-CODE IS RAISED
+063300*                      TO 4 (WARNING) WHEN RECORDS WERE
+063400*                      REJECTED SO THE NIGHTLY BATCH CHAIN CAN
+063500*                      TELL A CLEAN RUN FROM ONE NEEDING REVIEW
+063600*                      WITHOUT TREATING IT AS A HARD FAILURE.
+063700******************************************************************
+063800 8000-PRINT-SUMMARY.
+063900     DISPLAY "TEST1 - END OF JOB SUMMARY"
+064000     DISPLAY "  TOTAL INPUT FILES PROCESSED . " INPUT-FILE-COUNT
+064100     DISPLAY "  TOTAL RECORDS READ .......... " ISUM
+064200     DISPLAY "  TOTAL RECORDS REJECTED ...... " REJECT-COUNT
+064300     DISPLAY "  TOTAL MAINT TRANS APPLIED ... " MAINT-COUNT
+064400     DISPLAY "  TOTAL DUPLICATE NAMES FOUND . " DUP-COUNT
+064500     IF REJECT-COUNT > ZERO AND RETURN-CODE = ZERO
+064600         MOVE 4 TO RETURN-CODE
+064700     END-IF
+064800     MOVE SPACES TO REPORT-LINE
+064900     WRITE REPORT-LINE
+065000     MOVE SPACES TO REPORT-LINE
+065100     STRING "*** END OF REPORT - TOTAL RECORDS READ: "
+065200         DELIMITED BY SIZE
+065300         ISUM DELIMITED BY SIZE
+065400         " ***" DELIMITED BY SIZE
+065500         INTO REPORT-LINE
+065600     END-STRING
+065700     WRITE REPORT-LINE.
+065800 8000-EXIT.
+065900     EXIT.
+066000******************************************************************
+066100* 8500-WRITE-AUDIT-LOG - APPENDS ONE LINE TO THE PERSISTENT AUDIT
+066200*                        LOG FOR THIS RUN (RUN DATE/TIME, RECORDS
+066300*                        READ, FINAL FILE-STATUS, AND REJECT
+066400*                        COUNT) SO OPERATIONS CAN TELL WHETHER A
+066500*                        PAST RUN COMPLETED WITHOUT HAVING WATCHED
+066600*                        THE CONSOLE WHEN IT RAN.
+066700******************************************************************
+066800 8500-WRITE-AUDIT-LOG.
+066900     ACCEPT RUN-TIME-RAW FROM TIME
+067000     MOVE RUN-TIME-RAW(1:2) TO RUN-TIME-DISPLAY(1:2)
+067100     MOVE ":" TO RUN-TIME-DISPLAY(3:1)
+067200     MOVE RUN-TIME-RAW(3:2) TO RUN-TIME-DISPLAY(4:2)
+067300     MOVE ":" TO RUN-TIME-DISPLAY(6:1)
+067400     MOVE RUN-TIME-RAW(5:2) TO RUN-TIME-DISPLAY(7:2)
+067500     PERFORM 8510-OPEN-AUDIT-FILE
+067600         THRU 8510-EXIT
+067700     MOVE SPACES TO AUDIT-LINE
+067800     STRING "RUN " DELIMITED BY SIZE
+067900         RUN-DATE-DISPLAY DELIMITED BY SIZE
+068000         " " DELIMITED BY SIZE
+068100         RUN-TIME-DISPLAY DELIMITED BY SIZE
+068200         "  RECORDS READ: " DELIMITED BY SIZE
+068300         ISUM DELIMITED BY SIZE
+068400         "  FILE-STATUS: " DELIMITED BY SIZE
+068500         FILE-STATUS DELIMITED BY SIZE
+068600         "  REJECTS: " DELIMITED BY SIZE
+068700         REJECT-COUNT DELIMITED BY SIZE
+068800         INTO AUDIT-LINE
+068900     END-STRING
+069000     WRITE AUDIT-LINE
+069100     IF NOT AUDIT-FILE-STATUS-OK
+069200         DISPLAY "TEST1 - I/O ERROR ON AUDIT-FILE, STATUS = "
+069300             AUDIT-FILE-STATUS
+069400         MOVE 8 TO RETURN-CODE
+069500     END-IF
+069600     CLOSE AUDIT-FILE.
+069700 8500-EXIT.
+069800     EXIT.
+069900******************************************************************
+070000* 8510-OPEN-AUDIT-FILE - OPENS THE AUDIT LOG FOR EXTEND (APPEND)
+070100*                        SO EVERY RUN ADDS A LINE TO THE SAME
+070200*                        LOG, FALLING BACK TO OUTPUT THE FIRST
+070300*                        TIME THE LOG DOES NOT YET EXIST.
+070400******************************************************************
+070500 8510-OPEN-AUDIT-FILE.
+070600     OPEN EXTEND AUDIT-FILE
+070700     IF AUDIT-FILE-NOT-FOUND
+070800         OPEN OUTPUT AUDIT-FILE
+070900     END-IF
+071000     IF NOT AUDIT-FILE-STATUS-OK
+071100         DISPLAY "TEST1 - I/O ERROR ON AUDIT-FILE, STATUS = "
+071200             AUDIT-FILE-STATUS
+071300         MOVE 8 TO RETURN-CODE
+071400     END-IF.
+071500 8510-EXIT.
+071600     EXIT.
+071700******************************************************************
+071800* 9000-TERMINATE - CLOSES THE REMAINING OPEN FILES BEFORE STOP
+071900*                  RUN.  EACH INPUT FILE IS ALREADY CLOSED BY
+072000*                  2050-PROCESS-ONE-FILE AS SOON AS IT IS READ.
+072100******************************************************************
+072200 9000-TERMINATE.
+072300     CLOSE REJECT-FILE
+072400     CLOSE REPORT-FILE.
+072500 9000-EXIT.
+072600     EXIT.
+072700 END PROGRAM TEST1.
