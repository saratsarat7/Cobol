@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* COPYBOOK.   NAMEREC
+000300* AUTHOR.     D. KOVACS - APPLICATIONS PROGRAMMING
+000400* PURPOSE.    STANDARD 26-BYTE NAME-FILE RECORD LAYOUT, SHARED
+000500*             BY ANY PROGRAM THAT READS OR WRITES THE NAME
+000600*             FILE / NAME MASTER SO THE FIELD POSITIONS STAY
+000700*             IN ONE PLACE INSTEAD OF BEING RE-GUESSED.
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION
+001200* ---------  ----  ----------------------------------------
+001300* 08/09/26   DK    ORIGINAL VERSION - SPLIT OUT OF THE FLAT
+001400*                  FILE-REC PIC X(26) FORMERLY CODED IN TEST1.
+001500******************************************************************
+001600 01  NAME-RECORD.
+001700     10  NAME-REC-ID                 PIC 9(05).
+001800     10  NAME-REC-NAME               PIC X(15).
+001900     10  NAME-REC-DATE-ADDED         PIC X(06).
