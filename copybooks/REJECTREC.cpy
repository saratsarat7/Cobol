@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* COPYBOOK.   REJECTREC
+000300* AUTHOR.     D. KOVACS - APPLICATIONS PROGRAMMING
+000400* PURPOSE.    REJECT/EXCEPTION FILE RECORD.  CARRIES THE
+000500*             ORIGINAL NAME-FILE RECORD (SEE NAMEREC) PLUS A
+000600*             REASON CODE EXPLAINING WHY IT WAS REJECTED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION
+001100* ---------  ----  ----------------------------------------
+001200* 08/09/26   DK    ORIGINAL VERSION.
+001210* 08/09/26   DK    ADDED REASON "03" FOR A RECORD WHOSE LENGTH
+001220*                  DID NOT MATCH THE NAME-RECORD LAYOUT.
+001300******************************************************************
+001400 01  REJECT-RECORD.
+001500     COPY NAMEREC REPLACING
+001600         ==01  NAME-RECORD==        BY ==05  REJECT-REC-DETAIL==
+001700         ==NAME-REC-ID==            BY ==REJECT-REC-ID==
+001800         ==NAME-REC-NAME==          BY ==REJECT-REC-NAME==
+001900         ==NAME-REC-DATE-ADDED==    BY ==REJECT-REC-DATE-ADDED==.
+002000     05  REJECT-REASON-CODE             PIC X(02).
+002100         88  REJECT-REASON-BLANK-NAME    VALUE "01".
+002200         88  REJECT-REASON-INVALID-NAME  VALUE "02".
+002300         88  REJECT-REASON-LENGTH-MISMATCH VALUE "03".
