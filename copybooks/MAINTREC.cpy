@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* COPYBOOK.   MAINTREC
+000300* AUTHOR.     D. KOVACS - APPLICATIONS PROGRAMMING
+000400* PURPOSE.    NAME-MASTER MAINTENANCE TRANSACTION RECORD.
+000500*             CARRIES AN ACTION CODE (ADD/CHANGE/DELETE)
+000600*             FOLLOWED BY THE NAME-FILE DATA (SEE NAMEREC)
+000700*             TO BE APPLIED TO THE NAME-MASTER FILE.
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION
+001200* ---------  ----  ----------------------------------------
+001300* 08/09/26   DK    ORIGINAL VERSION.
+001400******************************************************************
+001500 01  MAINT-RECORD.
+001600     05  MAINT-ACTION-CODE              PIC X(01).
+001700         88  MAINT-ACTION-ADD           VALUE "A".
+001800         88  MAINT-ACTION-CHANGE        VALUE "C".
+001900         88  MAINT-ACTION-DELETE        VALUE "D".
+002000     COPY NAMEREC REPLACING
+002100         ==01  NAME-RECORD==         BY ==05  MAINT-REC-DETAIL==
+002200         ==NAME-REC-ID==             BY ==MAINT-REC-ID==
+002300         ==NAME-REC-NAME==           BY ==MAINT-REC-NAME==
+002400         ==NAME-REC-DATE-ADDED==     BY ==MAINT-REC-DATE-ADDED==.
